@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    CPWVLT01 - VAULT CREDENTIAL LOOKUP INTERFACE
+      *    SHARED BY ANY PROGRAM/SUBPROGRAM THAT RESOLVES DB
+      *    CREDENTIALS THROUGH VLT001A INSTEAD OF PLAINTEXT
+      *    ENVIRONMENT VARIABLES. COPY IT INTO WORKING-STORAGE ON
+      *    THE CALLER SIDE AND INTO LINKAGE ON THE CALLEE SIDE.
+      *****************************************************************
+       01  WS-VLT-REQUEST.
+           05  WS-VLT-CRED-ID          PIC X(08).
+               88  WS-VLT-CRED-PRIMARY     VALUE 'PRIMARY'.
+               88  WS-VLT-CRED-HISTDB      VALUE 'HISTDB'.
+
+       01  WS-VLT-RESPONSE.
+           05  WS-VLT-DATASRC          PIC X(64).
+           05  WS-VLT-DBUSR            PIC X(64).
+           05  WS-VLT-DBPWD            PIC X(64).
+           05  WS-VLT-STATUS           PIC X(01).
+               88  WS-VLT-OK               VALUE 'Y'.
+               88  WS-VLT-FAILED           VALUE 'N'.
+           05  WS-VLT-MESSAGE          PIC X(64).
