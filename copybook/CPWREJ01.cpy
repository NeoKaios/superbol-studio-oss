@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    CPWREJ01 - TSQL001A LOAD-FILE REJECT RECORD
+      *    ONE RECORD PER DRIVING-FILE ROW THAT FAILED VALIDATION OR
+      *    COULD NOT BE LOADED, SO A FAILED LOAD LEAVES A REASON
+      *    BEHIND INSTEAD OF JUST A LOWER ACCEPTED COUNT.
+      *****************************************************************
+       01  REJ-RECORD.
+           05  REJ-REFNR               PIC 9(09).
+           05  FILLER                  PIC X(01).
+           05  REJ-CID                 PIC 9(05).
+           05  FILLER                  PIC X(01).
+           05  REJ-REASON              PIC X(40).
+           05  FILLER                  PIC X(01).
+           05  REJ-TIMESTAMP           PIC X(26).
