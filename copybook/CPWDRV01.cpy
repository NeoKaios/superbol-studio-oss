@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    CPWDRV01 - TSQL001A DRIVING TRANSACTION RECORD
+      *    ONE RECORD PER REFNR/CID UNIT OF WORK TO BE RESOLVED
+      *    AGAINST TAB_A AND LOADED INTO TAB00. FIXED-POSITION FLAT
+      *    FEED FROM UPSTREAM EXTRACTS, ONE BLANK-DELIMITED RECORD
+      *    PER LINE.
+      *****************************************************************
+       01  DRV-RECORD.
+           05  DRV-REFNR               PIC 9(09).
+           05  FILLER                  PIC X(01).
+           05  DRV-CID                 PIC 9(05).
+           05  FILLER                  PIC X(01).
+           05  DRV-VCFLD2              PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  DRV-CFLD2               PIC X(30).
