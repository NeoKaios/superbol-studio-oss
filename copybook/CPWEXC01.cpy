@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    CPWEXC01 - SQL EXCEPTION LOG RECORD
+      *    ONE RECORD PER EXEC SQL STATEMENT THAT COMES BACK WITH A
+      *    NON-ZERO SQLCODE, SO A REFNR/CID WITH A BROKEN LOOKUP OR
+      *    FAILED INSERT LEAVES A TRAIL INSTEAD OF BEING SILENTLY
+      *    SKIPPED OR (WORSE) PARTIALLY PROCESSED.
+      *****************************************************************
+       01  EXC-RECORD.
+           05  EXC-STATEMENT           PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  EXC-SQLCODE             PIC S9(09).
+           05  FILLER                  PIC X(01).
+           05  EXC-REFNR               PIC 9(09).
+           05  FILLER                  PIC X(01).
+           05  EXC-CID                 PIC 9(05).
+           05  FILLER                  PIC X(01).
+           05  EXC-TIMESTAMP           PIC X(26).
