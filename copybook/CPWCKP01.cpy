@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    CPWCKP01 - CHECKPOINT/RESTART RECORD
+      *    LAST SUCCESSFULLY COMMITTED REFNR/CID PAIR FROM A TSQL001A
+      *    RUN, SO AN ABENDED RUN CAN RESTART AFTER THE LAST COMMIT
+      *    POINT INSTEAD OF REPROCESSING THE WHOLE BATCH WINDOW.
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-REFNR              PIC 9(09).
+           05  CKPT-CID                PIC 9(05).
+           05  CKPT-UNITS-DONE         PIC 9(09).
+           05  CKPT-TIMESTAMP          PIC X(26).
+      *    THE DRIVING FILE THIS CHECKPOINT WAS TAKEN AGAINST - A
+      *    CHECKPOINT ONLY IDENTIFIES A RESTART POINT WITHIN THE SAME
+      *    DRIVING FILE IT WAS WRITTEN FOR. WITHOUT THIS, A STALE
+      *    CHECKPOINT LEFT BEHIND BY AN UNRELATED PRIOR RUN WOULD BE
+      *    MISREAD AS AN IN-PROGRESS RESTART OF A BRAND NEW DRIVING
+      *    FILE AND SILENTLY SKIP ITS LEADING RECORDS.
+           05  CKPT-DRV-FILE           PIC X(256).
