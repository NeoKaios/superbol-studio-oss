@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    CPWREC01 - TSQL002A RECONCILIATION REPORT RECORD
+      *    ONE RECORD PER TAB_A REFNR THAT HAS NO RESOLVABLE
+      *    MAX(HISTID) TABROWID, SO A DBA CAN CHASE DOWN A BROKEN
+      *    HISTORY CHAIN WITHOUT WAITING FOR IT TO SURFACE AS A
+      *    SKIPPED TAB00 LOAD IN TSQL001A.
+      *****************************************************************
+       01  REC-RECORD.
+           05  REC-REFNR               PIC 9(09).
+           05  FILLER                  PIC X(01).
+           05  REC-REASON              PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  REC-TIMESTAMP           PIC X(26).
