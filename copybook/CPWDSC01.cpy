@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    CPWDSC01 - TSQL003A VCFLD/CFLD DISCREPANCY REPORT RECORD
+      *    ONE RECORD PER CID WHERE TAB00'S VARCHAR COLUMN (VCFLD) AND
+      *    CHAR COLUMN (CFLD) DO NOT BRACKET TO THE SAME VALUE, SO
+      *    TRAILING-BLANK/PADDING MISMATCHES BETWEEN THE TWO COLUMNS
+      *    SHOW UP AS DATA HERE INSTEAD OF BEING NOTICED BY ACCIDENT.
+      *****************************************************************
+       01  DSC-RECORD.
+           05  DSC-CID                 PIC 9(05).
+           05  FILLER                  PIC X(01).
+           05  DSC-VCFLD-BRACKETED     PIC X(64).
+           05  FILLER                  PIC X(01).
+           05  DSC-CFLD-BRACKETED      PIC X(64).
+           05  FILLER                  PIC X(01).
+           05  DSC-TIMESTAMP           PIC X(26).
