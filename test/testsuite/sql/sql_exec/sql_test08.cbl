@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TSQL003A.
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DSC-FILE ASSIGN TO WS-DSC-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DSC-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  DSC-FILE
+           RECORDING MODE IS F.
+           COPY CPWDSC01.
+
+       WORKING-STORAGE SECTION.
+
+           COPY CPWVLT01.
+
+           01 DATASRC PIC X(64).
+           01 DBUSR  PIC X(64).
+           01 DBPWD  PIC X(64).
+
+      *    DATA-QUALITY DISCREPANCY REPORT - THE OLD TSQL001A CID=99
+      *    BRACKET CHECK ONLY EVER LOOKED AT ONE CID. THIS WALKS EVERY
+      *    DISTINCT CID ON TAB00 VIA A CURSOR AND FLAGS ANY CID WHERE
+      *    THE VARCHAR (VCFLD) AND CHAR (CFLD) COLUMNS DO NOT BRACKET
+      *    TO THE SAME VALUE.
+           01  WS-CID                  PIC 9(05) VALUE 0.
+           01  WS-OUT1                 PIC X(64) VALUE SPACES.
+           01  WS-OUT2                 PIC X(64) VALUE SPACES.
+
+           01  WS-DSC-FILE-PATH        PIC X(256).
+           01  WS-DSC-FILE-STATUS      PIC XX.
+               88  WS-DSC-FILE-OK          VALUE '00'.
+           01  WS-DSC-FILE-OPEN-SW     PIC X(01) VALUE 'N'.
+               88  WS-DSC-FILE-OPEN         VALUE 'Y'.
+           01  WS-DSC-COUNT            PIC 9(09) VALUE 0.
+
+           01  WS-CURSOR-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-CURSOR-EOF            VALUE 'Y'.
+
+           01  WS-CURRENT-STMT         PIC X(20) VALUE SPACES.
+           01  WS-SQL-RESULT-SW        PIC X(01) VALUE 'O'.
+               88  WS-SQL-OK                VALUE 'O'.
+               88  WS-SQL-WARNING           VALUE 'W'.
+               88  WS-SQL-HARD-ERROR        VALUE 'E'.
+
+       PROCEDURE DIVISION.
+
+       000-CONNECT.
+           MOVE 'PRIMARY' TO WS-VLT-CRED-ID
+           CALL 'VLT001A' USING WS-VLT-REQUEST WS-VLT-RESPONSE
+
+           IF NOT WS-VLT-OK
+              DISPLAY 'VAULT LOOKUP FAILED: ' WS-VLT-MESSAGE
+              GO TO 100-EXIT
+           END-IF
+
+           MOVE WS-VLT-DATASRC TO DATASRC
+           MOVE WS-VLT-DBUSR   TO DBUSR
+           MOVE WS-VLT-DBPWD   TO DBPWD
+
+           MOVE 'CONNECT'      TO WS-CURRENT-STMT
+           EXEC SQL
+              CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
+           END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
+
+           IF WS-SQL-HARD-ERROR
+              GO TO 100-EXIT
+           END-IF.
+
+           PERFORM 010-OPEN-REPORT.
+
+       100-MAIN.
+           MOVE 'DECLARE-CID-CSR'    TO WS-CURRENT-STMT
+           EXEC SQL
+              DECLARE CID-CSR CURSOR FOR
+                 SELECT DISTINCT CID FROM TAB00
+           END-EXEC.
+
+           MOVE 'OPEN-CID-CSR'       TO WS-CURRENT-STMT
+           EXEC SQL
+              OPEN CID-CSR
+           END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
+
+           IF WS-SQL-HARD-ERROR
+              GO TO 100-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-CURSOR-EOF
+              MOVE 'FETCH-CID-CSR'      TO WS-CURRENT-STMT
+              EXEC SQL
+                 FETCH CID-CSR INTO :WS-CID
+              END-EXEC
+              PERFORM 800-CHECK-SQLCODE
+
+              IF WS-SQL-WARNING OR WS-SQL-HARD-ERROR
+                 SET WS-CURSOR-EOF TO TRUE
+              ELSE
+                 PERFORM 200-CHECK-CID-DISCREPANCY
+              END-IF
+           END-PERFORM
+
+           MOVE 'CLOSE-CID-CSR'      TO WS-CURRENT-STMT
+           EXEC SQL
+              CLOSE CID-CSR
+           END-EXEC.
+
+           EXEC SQL CONNECT RESET END-EXEC.
+
+           DISPLAY 'DISCREPANCY REPORT - CIDS WITH VCFLD/CFLD '
+              'MISMATCH: ' WS-DSC-COUNT.
+
+       100-EXIT.
+           PERFORM 020-CLOSE-REPORT.
+
+           STOP RUN.
+
+       010-OPEN-REPORT.
+           DISPLAY "TSQL003A_DSC_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-DSC-FILE-PATH FROM ENVIRONMENT-VALUE
+
+           IF WS-DSC-FILE-PATH = SPACES
+              MOVE 'DISCREP.RPT' TO WS-DSC-FILE-PATH
+           END-IF
+
+           OPEN OUTPUT DSC-FILE
+           IF WS-DSC-FILE-OK
+              SET WS-DSC-FILE-OPEN TO TRUE
+           ELSE
+              DISPLAY 'CANNOT OPEN DISCREPANCY REPORT: '
+                 WS-DSC-FILE-PATH
+           END-IF.
+
+       020-CLOSE-REPORT.
+           IF WS-DSC-FILE-OPEN
+              CLOSE DSC-FILE
+           END-IF.
+
+       200-CHECK-CID-DISCREPANCY.
+      *    BRACKET BOTH COLUMNS THE SAME WAY THE OLD CID=99-ONLY CHECK
+      *    DID, THEN COMPARE THEM DIRECTLY INSTEAD OF JUST DISPLAYING
+      *    THEM FOR A HUMAN TO EYEBALL.
+           MOVE 'CHK-VCFLD'   TO WS-CURRENT-STMT
+           EXEC SQL
+              SELECT CONCAT('[', CONCAT(VCFLD, ']'))
+              INTO :WS-OUT1 FROM TAB00
+              WHERE CID = :WS-CID
+           END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
+
+           IF NOT WS-SQL-HARD-ERROR
+              MOVE 'CHK-CFLD'   TO WS-CURRENT-STMT
+              EXEC SQL
+                 SELECT CONCAT('[', CONCAT(CFLD, ']'))
+                 INTO :WS-OUT2 FROM TAB00
+                 WHERE CID = :WS-CID
+              END-EXEC
+              PERFORM 800-CHECK-SQLCODE
+
+              IF NOT WS-SQL-HARD-ERROR
+                 IF WS-OUT1 NOT = WS-OUT2
+                    IF WS-DSC-FILE-OPEN
+                       MOVE WS-CID  TO DSC-CID
+                       MOVE WS-OUT1 TO DSC-VCFLD-BRACKETED
+                       MOVE WS-OUT2 TO DSC-CFLD-BRACKETED
+                       ACCEPT DSC-TIMESTAMP FROM DATE YYYYMMDD
+                       WRITE DSC-RECORD
+                    END-IF
+                    ADD 1 TO WS-DSC-COUNT
+                 END-IF
+              END-IF
+           END-IF.
+
+       800-CHECK-SQLCODE.
+           IF SQLCODE = 0
+              SET WS-SQL-OK TO TRUE
+           ELSE
+              IF SQLCODE > 0
+                 SET WS-SQL-WARNING TO TRUE
+              ELSE
+                 SET WS-SQL-HARD-ERROR TO TRUE
+              END-IF
+           END-IF.
