@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. TSQL002A.
+
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REC-FILE ASSIGN TO WS-REC-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REC-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  REC-FILE
+           RECORDING MODE IS F.
+           COPY CPWREC01.
+
+       WORKING-STORAGE SECTION.
+
+           COPY CPWVLT01.
+
+           01 DATASRC PIC X(64).
+           01 DBUSR  PIC X(64).
+           01 DBPWD  PIC X(64).
+           01 DBS     PIC X(08) VALUE 'DBS'.
+
+           01 T1     PIC 9(9) VALUE 0.
+           01 TABROWID PIC X(32) VALUE SPACES.
+
+      *    RECONCILIATION REPORT - ONE PASS OVER EVERY DISTINCT REFNR
+      *    ON TAB_A VIA A CURSOR, RE-RUNNING THE SAME MAX(HISTID)
+      *    LOOKUP TSQL001A DOES PER TRANSACTION AND WRITING OUT ANY
+      *    REFNR THAT COMES BACK NOTFOUND/ERROR INSTEAD OF A ROW.
+           01  WS-REC-FILE-PATH        PIC X(256).
+           01  WS-REC-FILE-STATUS      PIC XX.
+               88  WS-REC-FILE-OK          VALUE '00'.
+           01  WS-REC-FILE-OPEN-SW     PIC X(01) VALUE 'N'.
+               88  WS-REC-FILE-OPEN         VALUE 'Y'.
+           01  WS-REC-COUNT            PIC 9(09) VALUE 0.
+
+           01  WS-CURSOR-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-CURSOR-EOF            VALUE 'Y'.
+
+           01  WS-CURRENT-STMT         PIC X(20) VALUE SPACES.
+           01  WS-SQL-RESULT-SW        PIC X(01) VALUE 'O'.
+               88  WS-SQL-OK                VALUE 'O'.
+               88  WS-SQL-WARNING           VALUE 'W'.
+               88  WS-SQL-HARD-ERROR        VALUE 'E'.
+
+       PROCEDURE DIVISION.
+
+       000-CONNECT.
+      *    TAB_A LIVES ON THE HISTORY DATABASE, THE SAME ONE TSQL001A
+      *    REACHES "AT :DBS" - SO THIS REPORT CONNECTS WITH THE HISTDB
+      *    VAULT CREDENTIAL AND NAMES THE CONNECTION :DBS, NOT PRIMARY.
+           MOVE 'HISTDB' TO WS-VLT-CRED-ID
+           CALL 'VLT001A' USING WS-VLT-REQUEST WS-VLT-RESPONSE
+
+           IF NOT WS-VLT-OK
+              DISPLAY 'VAULT LOOKUP FAILED (HISTDB): ' WS-VLT-MESSAGE
+              GO TO 100-EXIT
+           END-IF
+
+           MOVE WS-VLT-DATASRC TO DATASRC
+           MOVE WS-VLT-DBUSR   TO DBUSR
+           MOVE WS-VLT-DBPWD   TO DBPWD
+
+           MOVE 'CONNECT-DBS'  TO WS-CURRENT-STMT
+           EXEC SQL
+              CONNECT TO :DATASRC AS :DBS USER :DBUSR USING :DBPWD
+           END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
+
+           IF WS-SQL-HARD-ERROR
+              GO TO 100-EXIT
+           END-IF.
+
+           PERFORM 010-OPEN-REPORT.
+
+       100-MAIN.
+           MOVE 'DECLARE-REFNR-CSR'  TO WS-CURRENT-STMT
+           EXEC SQL AT :DBS
+              DECLARE REFNR-CSR CURSOR FOR
+                 SELECT DISTINCT REFNR FROM TAB_A
+           END-EXEC.
+
+           MOVE 'OPEN-REFNR-CSR'     TO WS-CURRENT-STMT
+           EXEC SQL
+              OPEN REFNR-CSR
+           END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
+
+           IF WS-SQL-HARD-ERROR
+              GO TO 100-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-CURSOR-EOF
+              MOVE 'FETCH-REFNR-CSR'    TO WS-CURRENT-STMT
+              EXEC SQL
+                 FETCH REFNR-CSR INTO :T1
+              END-EXEC
+              PERFORM 800-CHECK-SQLCODE
+
+              IF WS-SQL-WARNING OR WS-SQL-HARD-ERROR
+                 SET WS-CURSOR-EOF TO TRUE
+              ELSE
+                 PERFORM 200-CHECK-REFNR
+              END-IF
+           END-PERFORM
+
+           MOVE 'CLOSE-REFNR-CSR'    TO WS-CURRENT-STMT
+           EXEC SQL
+              CLOSE REFNR-CSR
+           END-EXEC.
+
+           EXEC SQL CONNECT RESET END-EXEC.
+
+           DISPLAY 'RECONCILIATION REPORT - REFNRS WITH NO '
+              'RESOLVABLE TABROWID: ' WS-REC-COUNT.
+
+       100-EXIT.
+           PERFORM 020-CLOSE-REPORT.
+
+           STOP RUN.
+
+       010-OPEN-REPORT.
+           DISPLAY "TSQL002A_REC_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-REC-FILE-PATH FROM ENVIRONMENT-VALUE
+
+           IF WS-REC-FILE-PATH = SPACES
+              MOVE 'RECON.RPT' TO WS-REC-FILE-PATH
+           END-IF
+
+           OPEN OUTPUT REC-FILE
+           IF WS-REC-FILE-OK
+              SET WS-REC-FILE-OPEN TO TRUE
+           ELSE
+              DISPLAY 'CANNOT OPEN RECONCILIATION REPORT: '
+                 WS-REC-FILE-PATH
+           END-IF.
+
+       020-CLOSE-REPORT.
+           IF WS-REC-FILE-OPEN
+              CLOSE REC-FILE
+           END-IF.
+
+       200-CHECK-REFNR.
+      *    RE-RUN THE SAME REFNR-CORRELATED MAX(HISTID) LOOKUP
+      *    TSQL001A'S TABROWID-CSR CURSOR USES (SQL_TEST05.CBL,
+      *    006-LOAD-REFNR-TABLE) FOR THIS REFNR, NOT THE OLD
+      *    UNCORRELATED FORM - IF HISTID ISN'T GLOBALLY UNIQUE ACROSS
+      *    REFNRS, AN UNCORRELATED MAX(HISTID) CAN DISAGREE WITH WHAT
+      *    TSQL001A ACTUALLY RESOLVES, DEFEATING THE POINT OF THIS
+      *    REPORT. A NOTFOUND/WARNING OR HARD ERROR MEANS THE HISTORY
+      *    CHAIN FOR THIS REFNR DOES NOT RESOLVE TO A TABROWID.
+           MOVE 'TAB_A-LOOKUP'    TO WS-CURRENT-STMT
+           EXEC SQL AT :DBS
+             SELECT A.TABROWID INTO :TABROWID FROM TAB_A A
+             WHERE A.REFNR = :T1
+             AND A.HISTID =
+                (SELECT MAX(HISTID) FROM TAB_A B
+                 WHERE B.REFNR = A.REFNR)
+           END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
+
+           IF WS-SQL-HARD-ERROR OR WS-SQL-WARNING
+              IF WS-REC-FILE-OPEN
+                 MOVE T1              TO REC-REFNR
+                 MOVE 'NO RESOLVABLE TABROWID' TO REC-REASON
+                 ACCEPT REC-TIMESTAMP FROM DATE YYYYMMDD
+                 WRITE REC-RECORD
+              END-IF
+              ADD 1 TO WS-REC-COUNT
+           END-IF.
+
+       800-CHECK-SQLCODE.
+      *    SAME SHARED FALL-THROUGH AS TSQL001A - SQLCODE = 0 IS OK, A
+      *    POSITIVE SQLCODE (E.G. +100 NOTFOUND) IS A WARNING, A
+      *    NEGATIVE SQLCODE IS A HARD DATABASE ERROR.
+           IF SQLCODE = 0
+              SET WS-SQL-OK TO TRUE
+           ELSE
+              IF SQLCODE > 0
+                 SET WS-SQL-WARNING TO TRUE
+              ELSE
+                 SET WS-SQL-HARD-ERROR TO TRUE
+              END-IF
+           END-IF.
