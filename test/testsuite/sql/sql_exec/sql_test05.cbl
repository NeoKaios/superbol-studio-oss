@@ -9,98 +9,774 @@
        SOURCE-COMPUTER. IBM-AT. 
        OBJECT-COMPUTER. IBM-AT. 
        
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-       
-       DATA DIVISION.  
-       
-       FILE SECTION.  
-       
-       WORKING-STORAGE SECTION. 
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO WS-CKPT-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT DRV-FILE ASSIGN TO WS-DRV-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DRV-FILE-STATUS.
+
+           SELECT EXC-FILE ASSIGN TO WS-EXC-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+           SELECT REJ-FILE ASSIGN TO WS-REJ-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+           COPY CPWCKP01.
+
+       FD  DRV-FILE
+           RECORDING MODE IS F.
+           COPY CPWDRV01.
+
+       FD  EXC-FILE
+           RECORDING MODE IS F.
+           COPY CPWEXC01.
+
+       FD  REJ-FILE
+           RECORDING MODE IS F.
+           COPY CPWREJ01.
+
+       WORKING-STORAGE SECTION.
+
+           COPY CPWVLT01.
+
            01 DATASRC PIC X(64).
            01 DBUSR  PIC X(64).
            01 DBPWD  PIC X(64).
-           
-           01 T1     PIC 9(3) VALUE 0.  
-       
-       PROCEDURE DIVISION. 
- 
+
+      *    SECONDARY (:DBS) CONNECTION - THE TAB_A LOOKUP RUNS "AT
+      *    :DBS" AGAINST A SEPARATE HISTORY DATABASE FROM THE PRIMARY
+      *    CONNECTION TAB00 LIVES ON, SO IT NEEDS ITS OWN VAULT
+      *    CREDENTIAL (HISTDB) AND ITS OWN CONNECT/DISCONNECT.
+           01 DATASRC2 PIC X(64).
+           01 DBUSR2  PIC X(64).
+           01 DBPWD2  PIC X(64).
+           01 DBS     PIC X(08) VALUE 'DBS'.
+
+           01 T1     PIC 9(9) VALUE 0.
+
+      *    CHECKPOINT/RESTART - COMMIT EVERY WS-COMMIT-INTERVAL UNITS
+      *    OF WORK INSTEAD OF ONCE AT THE END OF THE RUN, AND KEEP
+      *    THE LAST SUCCESSFULLY COMMITTED REFNR/CID ON CKPT-FILE SO
+      *    AN ABENDED RUN CAN RESTART PAST WHAT IS ALREADY COMMITTED.
+           01  WS-CKPT-FILE-PATH       PIC X(256).
+           01  WS-CKPT-FILE-STATUS     PIC XX.
+               88  WS-CKPT-FILE-OK         VALUE '00'.
+               88  WS-CKPT-FILE-EOF         VALUE '10'.
+           01  WS-CKPT-FOUND-SW        PIC X(01) VALUE 'N'.
+               88  WS-CKPT-FOUND            VALUE 'Y'.
+           01  WS-LAST-CKPT-REFNR      PIC 9(09) VALUE 0.
+           01  WS-LAST-CKPT-CID        PIC 9(05) VALUE 0.
+           01  WS-RESTARTED-SW         PIC X(01) VALUE 'N'.
+               88  WS-RESTARTED             VALUE 'Y'.
+
+           01  WS-COMMIT-INTERVAL      PIC 9(05) VALUE 100.
+           01  WS-COMMIT-INTERVAL-ENV  PIC X(05) VALUE SPACES.
+           01  WS-UNITS-SINCE-CKPT     PIC 9(09) VALUE 0.
+           01  WS-UNITS-DONE-TOTAL     PIC 9(09) VALUE 0.
+
+      *    FILE-DRIVEN TRANSACTION LIST - REPLACES THE HARDCODED
+      *    "SELECT 1 INTO :T1"/CID=98/CID=99 LITERALS SO ONE RUN CAN
+      *    PROCESS A WHOLE DAY'S WORTH OF REFNR/CID UNITS INSTEAD OF
+      *    ONE HAND-EDITED ROW.
+           01  WS-DRV-FILE-PATH        PIC X(256).
+           01  WS-DRV-FILE-STATUS      PIC XX.
+               88  WS-DRV-FILE-OK          VALUE '00'.
+               88  WS-DRV-FILE-EOF          VALUE '10'.
+           01  WS-CID                  PIC 9(05) VALUE 0.
+           01  WS-SKIP-ALREADY-DONE-SW PIC X(01) VALUE 'N'.
+               88  WS-SKIP-ALREADY-DONE     VALUE 'Y'
+                                             WHEN SET TO FALSE IS 'N'.
+
+      *    LOAD-FILE VALIDATION AND ACCEPT/REJECT SUMMARY - THE
+      *    DRIVING FILE IS TREATED AS A LOAD FEED, SO EVERY RECORD IS
+      *    VALIDATED BEFORE IT REACHES THE TAB_A LOOKUP/TAB00 INSERT
+      *    AND EVERY REJECTED RECORD IS LOGGED WITH A REASON.
+           01  WS-DRV-RECORD-VALID-SW  PIC X(01) VALUE 'Y'.
+               88  WS-DRV-RECORD-VALID      VALUE 'Y'.
+               88  WS-DRV-RECORD-INVALID    VALUE 'N'.
+           01  WS-REJECT-REASON        PIC X(40) VALUE SPACES.
+           01  WS-LOAD-ACCEPTED-COUNT  PIC 9(09) VALUE 0.
+           01  WS-LOAD-REJECTED-COUNT  PIC 9(09) VALUE 0.
+
+      *    200-EVAL-RESTART-SKIP'S REFNR/CID COMPARISON ONLY MAKES
+      *    SENSE IF THE DRIVING FILE IS SORTED ASCENDING BY REFNR THEN
+      *    CID - 250-VALIDATE-DRIVER-RECORD TRACKS THE PRIOR RECORD'S
+      *    KEY HERE AND REJECTS ANY RECORD THAT ARRIVES OUT OF
+      *    SEQUENCE INSTEAD OF SILENTLY MIS-EVALUATING RESTART SKIP.
+           01  WS-PREV-DRV-REFNR       PIC 9(09) VALUE 0.
+           01  WS-PREV-DRV-CID         PIC 9(05) VALUE 0.
+
+           01  WS-REJ-FILE-PATH        PIC X(256).
+           01  WS-REJ-FILE-STATUS      PIC XX.
+               88  WS-REJ-FILE-OK          VALUE '00'.
+           01  WS-REJ-FILE-OPEN-SW     PIC X(01) VALUE 'N'.
+               88  WS-REJ-FILE-OPEN         VALUE 'Y'.
+
+      *    SHARED SQLCODE CHECK - EVERY EXEC SQL BLOCK FALLS THROUGH
+      *    TO 800-CHECK-SQLCODE INSTEAD OF ONLY CONNECT AND THE FINAL
+      *    SELECT BEING CHECKED. NON-ZERO/WARNING SQLCODES ARE LOGGED
+      *    TO EXC-FILE WITH THE STATEMENT ID AND THE REFNR/CID IN
+      *    PLAY RATHER THAN BEING SILENTLY IGNORED.
+           01  WS-EXC-FILE-PATH        PIC X(256).
+           01  WS-EXC-FILE-STATUS      PIC XX.
+               88  WS-EXC-FILE-OK          VALUE '00'.
+           01  WS-EXC-FILE-OPEN-SW     PIC X(01) VALUE 'N'.
+               88  WS-EXC-FILE-OPEN         VALUE 'Y'.
+           01  WS-CURRENT-STMT         PIC X(20) VALUE SPACES.
+           01  WS-SQL-RESULT-SW        PIC X(01) VALUE 'O'.
+               88  WS-SQL-OK                VALUE 'O'.
+               88  WS-SQL-WARNING           VALUE 'W'.
+               88  WS-SQL-HARD-ERROR        VALUE 'E'.
+
+      *    AUDIT TRAIL FOR TAB00 INSERTS - EVERY INSERT IS MIRRORED
+      *    INTO TAB00_AUDIT WITH THE PRIOR VCFLD/CFLD FOR THAT CID (IF
+      *    ANY), THE NEW VALUES, THE JOB RUN ID AND A TIMESTAMP, SO
+      *    "WHY DOES CID 98 HAVE THIS VALUE" HAS A REAL ANSWER.
+           01  WS-JOB-RUN-ID           PIC X(16) VALUE SPACES.
+           01  WS-OLD-VCFLD            PIC X(30) VALUE SPACES.
+           01  WS-OLD-CFLD             PIC X(30) VALUE SPACES.
+           01  WS-AUDIT-TIMESTAMP      PIC X(26) VALUE SPACES.
+
+      *    TAB_A REFNR/TABROWID RESOLUTION - ONE DECLARE CURSOR PASS
+      *    OVER TAB_A AT THE START OF THE RUN RESOLVES THE WHOLE REFNR
+      *    SET INTO THIS IN-MEMORY TABLE INSTEAD OF ONE "EXEC SQL AT
+      *    :DBS" ROUND TRIP PER DRIVING-FILE RECORD. THE CURSOR
+      *    SELECTS IN REFNR ORDER SO THE PER-RECORD LOOKUP CAN USE A
+      *    SEARCH ALL (BINARY SEARCH) INSTEAD OF A LINEAR SCAN.
+           01  TABROWID                PIC X(32) VALUE SPACES.
+           01  WS-FETCH-REFNR          PIC 9(09) VALUE 0.
+           01  WS-FETCH-TABROWID       PIC X(32) VALUE SPACES.
+           01  WS-REFNR-CSR-EOF-SW     PIC X(01) VALUE 'N'.
+               88  WS-REFNR-CSR-EOF         VALUE 'Y'.
+           01  WS-REFNR-FOUND-SW       PIC X(01) VALUE 'N'.
+               88  WS-REFNR-FOUND           VALUE 'Y'.
+               88  WS-REFNR-NOT-FOUND       VALUE 'N'.
+           01  WS-REFNR-MAX            PIC 9(06) VALUE 200000.
+           01  WS-REFNR-COUNT          PIC 9(06) VALUE 0.
+           01  WS-REFNR-TAB.
+               05  WS-REFNR-ENTRY OCCURS 1 TO 200000 TIMES
+                                  DEPENDING ON WS-REFNR-COUNT
+                                  ASCENDING KEY IS WS-REFNR-KEY
+                                  INDEXED BY WS-REFNR-IDX.
+                   10  WS-REFNR-KEY        PIC 9(09).
+                   10  WS-REFNR-TABROWID   PIC X(32).
+
+       PROCEDURE DIVISION.
+
        000-CONNECT.
-         DISPLAY "DATASRC" UPON ENVIRONMENT-NAME.
-         ACCEPT DATASRC FROM ENVIRONMENT-VALUE.
-         DISPLAY "DATASRC_USR" UPON ENVIRONMENT-NAME.
-         ACCEPT DBUSR FROM ENVIRONMENT-VALUE.
-         DISPLAY "DATASRC_PWD" UPON ENVIRONMENT-NAME.
-         ACCEPT DBPWD FROM ENVIRONMENT-VALUE.
-         
+      *    JOB RUN ID FOR THE AUDIT TRAIL - TAKEN FROM THE SCHEDULER'S
+      *    JOB ID WHEN ONE IS SUPPLIED, OTHERWISE A DATE/TIME STAMP IS
+      *    GOOD ENOUGH TO TELL ONE RUN OF THIS PROGRAM FROM ANOTHER.
+           DISPLAY "TSQL001A_JOB_RUN_ID" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-JOB-RUN-ID FROM ENVIRONMENT-VALUE
+
+           IF WS-JOB-RUN-ID = SPACES
+              ACCEPT WS-JOB-RUN-ID(1:8) FROM DATE YYYYMMDD
+              ACCEPT WS-JOB-RUN-ID(9:8) FROM TIME
+           END-IF
+
+      *    CREDENTIALS COME FROM THE VAULT (VLT001A) INSTEAD OF
+      *    PLAINTEXT DATASRC/DATASRC_USR/DATASRC_PWD ENVIRONMENT
+      *    VARIABLES SO A DBA PASSWORD RESET IS A CREDENTIAL-STORE
+      *    ROTATION, NOT A JCL/ENVIRONMENT EDIT - AND DBPWD IS NEVER
+      *    WRITTEN TO DISPLAY/SYSOUT.
+           MOVE 'PRIMARY' TO WS-VLT-CRED-ID
+           CALL 'VLT001A' USING WS-VLT-REQUEST WS-VLT-RESPONSE
+
+           IF NOT WS-VLT-OK
+              DISPLAY 'VAULT LOOKUP FAILED: ' WS-VLT-MESSAGE
+              GO TO 100-EXIT
+           END-IF
+
+           MOVE WS-VLT-DATASRC TO DATASRC
+           MOVE WS-VLT-DBUSR   TO DBUSR
+           MOVE WS-VLT-DBPWD   TO DBPWD
+
          DISPLAY '***************************************'.
          DISPLAY " DATASRC  : " DATASRC.
-         DISPLAY " DB       : " DBUSR.
-         DISPLAY " USER     : " DBPWD.
+         DISPLAY " DB USER  : " DBUSR.
          DISPLAY '***************************************'.
 
+           MOVE 'CONNECT'      TO WS-CURRENT-STMT
            EXEC SQL
               CONNECT TO :DATASRC USER :DBUSR USING :DBPWD
-           END-EXEC.      
-           
+           END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
+
            DISPLAY 'CONNECT SQLCODE: ' SQLCODE
 
-           IF SQLCODE <> 0 THEN
+           IF WS-SQL-HARD-ERROR
               GO TO 100-EXIT
            END-IF.
 
-       100-MAIN.
+      *    OPEN THE EXCEPTION/REJECT LOGS BEFORE THE DBS CONNECT AND THE
+      *    REFNR TABLE LOAD RUN, SO A FAILURE IN EITHER ONE (INCLUDING
+      *    THE TAB_A NOTFOUND CASE REQUEST 003 WAS WRITTEN TO CATCH) IS
+      *    ACTUALLY WRITTEN SOMEWHERE INSTEAD OF BEING A NO-OP BECAUSE
+      *    THE LOGS AREN'T OPEN YET.
+           PERFORM 015-OPEN-EXCEPTION-LOG.
+           PERFORM 016-OPEN-REJECT-LOG.
+
+           PERFORM 007-RESOLVE-DRV-FILE-PATH.
+           PERFORM 008-RESOLVE-COMMIT-INTERVAL.
+           PERFORM 005-CONNECT-DBS.
+           PERFORM 006-LOAD-REFNR-TABLE.
 
+           PERFORM 010-INIT-CHECKPOINT.
+
+      *    000-CONNECT'S JOB IS DONE - WITHOUT THIS, CONTROL FALLS
+      *    THROUGH INTO 005-CONNECT-DBS'S PARAGRAPH BODY AND RUNS THE
+      *    DBS CONNECT AND THE REFNR TABLE LOAD A SECOND TIME, WHICH
+      *    APPENDS A SECOND ASCENDING RUN ONTO WS-REFNR-TAB WITHOUT
+      *    RESETTING WS-REFNR-COUNT AND BREAKS THE ASCENDING-KEY
+      *    INVARIANT 300-PROCESS-DRIVER-RECORD'S SEARCH ALL DEPENDS ON.
+           GO TO 100-MAIN.
+
+       005-CONNECT-DBS.
+      *    SECOND VAULT LOOKUP/CONNECT FOR THE HISTORY DATABASE THE
+      *    TAB_A LOOKUP RUNS AGAINST "AT :DBS" - SAME VAULT SUBPROGRAM,
+      *    DIFFERENT CREDENTIAL-ID, SO ROTATING THE HISTORY DATABASE
+      *    PASSWORD IS ALSO JUST A CREDENTIAL-STORE UPDATE.
+           MOVE 'HISTDB' TO WS-VLT-CRED-ID
+           CALL 'VLT001A' USING WS-VLT-REQUEST WS-VLT-RESPONSE
+
+           IF NOT WS-VLT-OK
+              DISPLAY 'VAULT LOOKUP FAILED (HISTDB): ' WS-VLT-MESSAGE
+              GO TO 100-EXIT
+           END-IF
+
+           MOVE WS-VLT-DATASRC TO DATASRC2
+           MOVE WS-VLT-DBUSR   TO DBUSR2
+           MOVE WS-VLT-DBPWD   TO DBPWD2
+
+           MOVE 'CONNECT-DBS'  TO WS-CURRENT-STMT
            EXEC SQL
-              START TRANSACTION
-           END-EXEC.   
+              CONNECT TO :DATASRC2 AS :DBS USER :DBUSR2 USING :DBPWD2
+           END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
 
+           IF WS-SQL-HARD-ERROR
+              GO TO 100-EXIT
+           END-IF.
 
+      *    CONNECT ... AS :DBS MAKES DBS THE CURRENT CONNECTION - SWITCH
+      *    BACK TO THE PRIMARY SO EVERY STATEMENT BELOW THAT DOESN'T
+      *    NAME AN EXPLICIT AT CLAUSE (START TRANSACTION, THE TAB00/
+      *    TAB00_AUDIT DML, THE PERIODIC COMMIT) RUNS AGAINST THE
+      *    PRIMARY DATABASE TAB00 ACTUALLY LIVES ON, NOT DBS.
+           MOVE 'SET-CONN-PRIMARY' TO WS-CURRENT-STMT
            EXEC SQL
-             SELECT 1 INTO :T1
-           END-EXEC.           
+              SET CONNECTION :DATASRC
+           END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
+
+           IF WS-SQL-HARD-ERROR
+              GO TO 100-EXIT
+           END-IF.
 
+       006-LOAD-REFNR-TABLE.
+      *    RESOLVE THE WHOLE TAB_A REFNR/TABROWID SET IN ONE CURSOR
+      *    PASS INSTEAD OF ONE PER-RECORD LOOKUP. ROWS COME BACK IN
+      *    REFNR ORDER SO 300-PROCESS-DRIVER-RECORD CAN SEARCH ALL
+      *    (BINARY SEARCH) THE IN-MEMORY TABLE INSTEAD OF HITTING THE
+      *    DATABASE AGAIN FOR EVERY DRIVING-FILE RECORD.
+           MOVE 'DECLARE-TABROWID-CSR' TO WS-CURRENT-STMT
            EXEC SQL AT :DBS
-             SELECT
-                TABROWID INTO :TABROWID FROM TAB_A 
-             WHERE
-                HISTID = (SELECT MAX(HISTID) FROM TAB_A WHERE
-                           REFNR         = :T1)
+              DECLARE TABROWID-CSR CURSOR FOR
+                 SELECT A.REFNR, A.TABROWID FROM TAB_A A
+                 WHERE A.HISTID =
+                    (SELECT MAX(HISTID) FROM TAB_A B
+                     WHERE B.REFNR = A.REFNR)
+                 ORDER BY A.REFNR
            END-EXEC.
 
+           MOVE 'OPEN-TABROWID-CSR'    TO WS-CURRENT-STMT
            EXEC SQL
-              SELECT CONCAT('[', CONCAT (VCFLD, ']'))
-              INTO :OUT1 FROM TAB00
-              WHERE CID = 99
+              OPEN TABROWID-CSR
            END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
 
+      *    A HARD FAILURE HERE MEANS THE HISTORY DATABASE ITSELF IS
+      *    UNREACHABLE OR TAB_A CANNOT BE READ - ABORT THE RUN THE SAME
+      *    WAY A FAILED CONNECT DOES INSTEAD OF FALLING THROUGH WITH AN
+      *    EMPTY TABLE, WHICH WOULD REJECT EVERY DRIVING-FILE RECORD AS
+      *    A PER-RECORD "TAB_A LOOKUP FAILED" AND HIDE THE REAL CAUSE.
+           IF WS-SQL-HARD-ERROR
+              DISPLAY 'CANNOT OPEN TABROWID-CSR - ABORTING RUN'
+              GO TO 100-EXIT
+           END-IF.
+
+           PERFORM UNTIL WS-REFNR-CSR-EOF
+              MOVE 'FETCH-TABROWID-CSR' TO WS-CURRENT-STMT
+              EXEC SQL
+                 FETCH TABROWID-CSR
+                    INTO :WS-FETCH-REFNR, :WS-FETCH-TABROWID
+              END-EXEC
+              PERFORM 800-CHECK-SQLCODE
+
+              IF WS-SQL-WARNING OR WS-SQL-HARD-ERROR
+                 SET WS-REFNR-CSR-EOF TO TRUE
+              ELSE
+                 IF WS-REFNR-COUNT >= WS-REFNR-MAX
+      *             THE TABLE IS FULL - STOP LOADING RATHER THAN INDEX
+      *             PAST THE END OF WS-REFNR-TAB. ABORT THE RUN INSTEAD
+      *             OF SILENTLY RESOLVING ONLY PART OF TAB_A, WHICH
+      *             WOULD REJECT EVERY REMAINING REFNR AS NOTFOUND.
+                    DISPLAY 'TAB_A REFNR COUNT EXCEEDS WS-REFNR-MAX ('
+                       WS-REFNR-MAX ') - ABORTING RUN'
+                    SET WS-REFNR-CSR-EOF TO TRUE
+                    GO TO 100-EXIT
+                 ELSE
+                    ADD 1 TO WS-REFNR-COUNT
+                    SET WS-REFNR-IDX TO WS-REFNR-COUNT
+                    MOVE WS-FETCH-REFNR    TO WS-REFNR-KEY(WS-REFNR-IDX)
+                    MOVE WS-FETCH-TABROWID
+                       TO WS-REFNR-TABROWID(WS-REFNR-IDX)
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           MOVE 'CLOSE-TABROWID-CSR' TO WS-CURRENT-STMT
            EXEC SQL
-              SELECT CONCAT('[', CONCAT(CFLD, ']'))
-              INTO :OUT2 FROM TAB00
-              WHERE CID = 99
-           END-EXEC.
+              CLOSE TABROWID-CSR
+           END-EXEC
+           PERFORM 800-CHECK-SQLCODE.
+
+       007-RESOLVE-DRV-FILE-PATH.
+      *    RESOLVED HERE, AHEAD OF 010-INIT-CHECKPOINT, SO THE
+      *    CHECKPOINT CAN BE TIED TO THE DRIVING FILE THIS RUN IS
+      *    ACTUALLY PROCESSING - 020-OPEN-DRIVER USES THE PATH
+      *    RESOLVED HERE INSTEAD OF LOOKING IT UP AGAIN ITSELF.
+           DISPLAY "TSQL001A_DRV_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-DRV-FILE-PATH FROM ENVIRONMENT-VALUE
+
+           IF WS-DRV-FILE-PATH = SPACES
+              MOVE 'DRVIN.DAT' TO WS-DRV-FILE-PATH
+           END-IF.
 
+       008-RESOLVE-COMMIT-INTERVAL.
+      *    HOW OFTEN 900-CHECKPOINT-COMMIT COMMITS/CHECKPOINTS IS THE
+      *    ONE NUMBER REQUEST 001 IS ACTUALLY ABOUT - RESOLVED FROM AN
+      *    ENVIRONMENT VARIABLE THE SAME WAY EVERY OTHER RUN-TIME
+      *    PARAMETER IN THIS PROGRAM IS, FALLING BACK TO THE DEFAULT
+      *    OF 100 WHEN UNSET OR NOT NUMERIC.
+           DISPLAY "TSQL001A_COMMIT_INTERVAL" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-COMMIT-INTERVAL-ENV FROM ENVIRONMENT-VALUE
+
+           IF WS-COMMIT-INTERVAL-ENV NOT = SPACES
+              AND WS-COMMIT-INTERVAL-ENV IS NUMERIC
+              AND WS-COMMIT-INTERVAL-ENV NOT = 0
+              MOVE WS-COMMIT-INTERVAL-ENV TO WS-COMMIT-INTERVAL
+           END-IF.
+
+       100-MAIN.
+
+           MOVE 'START-TRANSACTION' TO WS-CURRENT-STMT
            EXEC SQL
-              INSERT INTO TAB00 (CID, VCFLD, CFLD)
-                VALUES(98, :VCFLD2, :CFLD2)
+              START TRANSACTION
            END-EXEC.
+           PERFORM 800-CHECK-SQLCODE
+
+           IF WS-SQL-HARD-ERROR
+              GO TO 100-EXIT
+           END-IF.
+
+           PERFORM 020-OPEN-DRIVER.
+
+           PERFORM UNTIL WS-DRV-FILE-EOF
+              PERFORM 030-READ-DRIVER-RECORD
+              IF NOT WS-DRV-FILE-EOF
+                 PERFORM 200-EVAL-RESTART-SKIP
+                 IF WS-SKIP-ALREADY-DONE
+                    DISPLAY 'SKIPPING ALREADY-COMMITTED REFNR/CID: '
+                       DRV-REFNR '/' DRV-CID
+                 ELSE
+                    PERFORM 250-VALIDATE-DRIVER-RECORD
+                    IF WS-DRV-RECORD-VALID
+                       PERFORM 300-PROCESS-DRIVER-RECORD
+                    ELSE
+                       PERFORM 260-REJECT-DRIVER-RECORD
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           PERFORM 040-CLOSE-DRIVER
+
+      *    FLUSH ANY WORK SINCE THE LAST INTERVAL CHECKPOINT BEFORE
+      *    ENDING THE JOB.
+           IF WS-UNITS-SINCE-CKPT > 0
+              PERFORM 950-FORCE-CHECKPOINT
+           END-IF
+
+           MOVE 'DISCONNECT-DBS' TO WS-CURRENT-STMT
+           EXEC SQL DISCONNECT :DBS END-EXEC
+           PERFORM 800-CHECK-SQLCODE
+
+           MOVE 'CONNECT-RESET' TO WS-CURRENT-STMT
+           EXEC SQL CONNECT RESET END-EXEC
+           PERFORM 800-CHECK-SQLCODE.
+
+           DISPLAY 'LOAD SUMMARY - ACCEPTED: ' WS-LOAD-ACCEPTED-COUNT
+              ' REJECTED: ' WS-LOAD-REJECTED-COUNT.
+
+       100-EXIT.
+           IF WS-EXC-FILE-OPEN
+              CLOSE EXC-FILE
+           END-IF
+           IF WS-REJ-FILE-OPEN
+              CLOSE REJ-FILE
+           END-IF.
+
+           STOP RUN.
+
+       015-OPEN-EXCEPTION-LOG.
+           DISPLAY "TSQL001A_EXC_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-EXC-FILE-PATH FROM ENVIRONMENT-VALUE
+
+           IF WS-EXC-FILE-PATH = SPACES
+              MOVE 'EXCEPT.LOG' TO WS-EXC-FILE-PATH
+           END-IF
+
+           OPEN OUTPUT EXC-FILE
+           IF WS-EXC-FILE-OK
+              SET WS-EXC-FILE-OPEN TO TRUE
+           ELSE
+              DISPLAY 'CANNOT OPEN EXCEPTION LOG: ' WS-EXC-FILE-PATH
+           END-IF.
+
+       016-OPEN-REJECT-LOG.
+           DISPLAY "TSQL001A_REJ_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-REJ-FILE-PATH FROM ENVIRONMENT-VALUE
+
+           IF WS-REJ-FILE-PATH = SPACES
+              MOVE 'REJECT.LOG' TO WS-REJ-FILE-PATH
+           END-IF
+
+           OPEN OUTPUT REJ-FILE
+           IF WS-REJ-FILE-OK
+              SET WS-REJ-FILE-OPEN TO TRUE
+           ELSE
+              DISPLAY 'CANNOT OPEN REJECT LOG: ' WS-REJ-FILE-PATH
+           END-IF.
+
+       020-OPEN-DRIVER.
+      *    WS-DRV-FILE-PATH IS ALREADY RESOLVED BY
+      *    007-RESOLVE-DRV-FILE-PATH.
+           OPEN INPUT DRV-FILE
+           IF NOT WS-DRV-FILE-OK
+              DISPLAY 'CANNOT OPEN DRIVING FILE: ' WS-DRV-FILE-PATH
+              SET WS-DRV-FILE-EOF TO TRUE
+           END-IF.
+
+       030-READ-DRIVER-RECORD.
+           READ DRV-FILE
+              AT END
+                 SET WS-DRV-FILE-EOF TO TRUE
+           END-READ.
+
+       040-CLOSE-DRIVER.
+           IF WS-DRV-FILE-OK OR WS-DRV-FILE-EOF
+              CLOSE DRV-FILE
+           END-IF.
+
+       200-EVAL-RESTART-SKIP.
+      *    ON A RESTARTED RUN, SKIP EVERY DRIVING RECORD UP TO AND
+      *    INCLUDING THE LAST REFNR/CID THIS JOB ALREADY COMMITTED.
+           SET WS-SKIP-ALREADY-DONE TO FALSE
+           IF WS-RESTARTED
+              IF DRV-REFNR < WS-LAST-CKPT-REFNR
+                 SET WS-SKIP-ALREADY-DONE TO TRUE
+              ELSE
+                 IF DRV-REFNR = WS-LAST-CKPT-REFNR AND
+                    DRV-CID <= WS-LAST-CKPT-CID
+                    SET WS-SKIP-ALREADY-DONE TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+       250-VALIDATE-DRIVER-RECORD.
+      *    LOAD-FILE VALIDATION - REJECT ANYTHING THAT WOULD OTHERWISE
+      *    REACH THE TAB_A LOOKUP/TAB00 INSERT WITH A REFNR/CID THAT
+      *    ISN'T A REAL KEY OR AN EMPTY VALUE TO LOAD.
+           SET WS-DRV-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF DRV-REFNR NOT NUMERIC OR DRV-REFNR = 0
+              SET WS-DRV-RECORD-INVALID TO TRUE
+              MOVE 'INVALID REFNR' TO WS-REJECT-REASON
+           ELSE
+              IF DRV-CID NOT NUMERIC OR DRV-CID = 0
+                 SET WS-DRV-RECORD-INVALID TO TRUE
+                 MOVE 'INVALID CID' TO WS-REJECT-REASON
+              ELSE
+                 IF DRV-VCFLD2 = SPACES
+                    SET WS-DRV-RECORD-INVALID TO TRUE
+                    MOVE 'VCFLD2 IS BLANK' TO WS-REJECT-REASON
+                 ELSE
+                    IF DRV-CFLD2 = SPACES
+                       SET WS-DRV-RECORD-INVALID TO TRUE
+                       MOVE 'CFLD2 IS BLANK' TO WS-REJECT-REASON
+                    ELSE
+                       IF DRV-REFNR < WS-PREV-DRV-REFNR OR
+                          (DRV-REFNR = WS-PREV-DRV-REFNR AND
+                           DRV-CID < WS-PREV-DRV-CID)
+                          SET WS-DRV-RECORD-INVALID TO TRUE
+                          MOVE 'DRIVING FILE OUT OF SEQUENCE'
+                             TO WS-REJECT-REASON
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           MOVE DRV-REFNR TO WS-PREV-DRV-REFNR
+           MOVE DRV-CID   TO WS-PREV-DRV-CID.
+
+       260-REJECT-DRIVER-RECORD.
+           DISPLAY 'REJECTING REFNR/CID: ' DRV-REFNR '/' DRV-CID
+              ' - ' WS-REJECT-REASON
+
+           IF WS-REJ-FILE-OPEN
+              MOVE DRV-REFNR       TO REJ-REFNR
+              MOVE DRV-CID         TO REJ-CID
+              MOVE WS-REJECT-REASON TO REJ-REASON
+              ACCEPT REJ-TIMESTAMP FROM DATE YYYYMMDD
+              WRITE REJ-RECORD
+           END-IF
 
+           ADD 1 TO WS-LOAD-REJECTED-COUNT.
+
+       265-UNDO-TAB00-INSERT.
+      *    THE TAB00 INSERT ABOVE ALREADY WENT INTO THE OPEN
+      *    TRANSACTION BUT ITS AUDIT ROW FAILED - COMPENSATE WITH A
+      *    TARGETED DELETE OF JUST THIS CID INSTEAD OF A BLANKET
+      *    ROLLBACK, WHICH WOULD ALSO UNDO ANY OTHER RECORD ALREADY
+      *    ACCEPTED EARLIER IN THIS SAME COMMIT INTERVAL. THE INSERT
+      *    ONLY GOT HERE BECAUSE IT SUCCEEDED, SO NO PRIOR TAB00 ROW
+      *    FOR THIS CID EXISTED FOR THE DELETE TO DISTURB.
+           MOVE 'UNDO-TAB00-INSERT' TO WS-CURRENT-STMT
            EXEC SQL
-              COMMIT
-           END-EXEC.                 
-           
+              DELETE FROM TAB00 WHERE CID = :WS-CID
+           END-EXEC
+           PERFORM 800-CHECK-SQLCODE.
+
+       300-PROCESS-DRIVER-RECORD.
+           MOVE DRV-REFNR TO T1
+           MOVE DRV-CID   TO WS-CID
+
+      *    LOOK THE REFNR UP IN THE IN-MEMORY TABLE 006-LOAD-REFNR-
+      *    TABLE RESOLVED ONCE PER RUN INSTEAD OF FIRING AN "EXEC SQL
+      *    AT :DBS" ROUND TRIP FOR EVERY DRIVING-FILE RECORD.
+           SET WS-REFNR-NOT-FOUND TO TRUE
+           IF WS-REFNR-COUNT > 0
+              SEARCH ALL WS-REFNR-ENTRY
+                 WHEN WS-REFNR-KEY(WS-REFNR-IDX) = T1
+                    SET WS-REFNR-FOUND TO TRUE
+                    MOVE WS-REFNR-TABROWID(WS-REFNR-IDX) TO TABROWID
+              END-SEARCH
+           END-IF
+
+           IF NOT WS-REFNR-FOUND
+      *       NO RESOLVABLE TABROWID (E.G. NOTFOUND) - DO NOT INSERT
+      *       GARBAGE INTO TAB00 FOR THIS RECORD, MOVE ON TO THE NEXT.
+              MOVE 'TAB_A LOOKUP FAILED' TO WS-REJECT-REASON
+              PERFORM 260-REJECT-DRIVER-RECORD
+           ELSE
+      *       THE OLD CID=99-ONLY VCFLD/CFLD BRACKET CHECK THAT USED
+      *       TO RUN HERE HAS BEEN PULLED OUT INTO TSQL003A, WHICH
+      *       WALKS EVERY CID ON TAB00 INSTEAD OF JUST ONE - A
+      *       PER-TRANSACTION BATCH PROGRAM IS THE WRONG PLACE TO RUN
+      *       A FULL-TABLE DATA-QUALITY SCAN.
+      *       CAPTURE WHATEVER VCFLD/CFLD ALREADY EXISTS FOR THIS CID
+      *       BEFORE THE INSERT SO THE AUDIT ROW HAS A REAL "OLD"
+      *       VALUE TO SHOW, NOT JUST THE NEW ONE. NO PRIOR ROW FOR
+      *       THIS CID IS NOT AN ERROR - IT JUST MEANS OLD-* IS BLANK.
+              MOVE SPACES TO WS-OLD-VCFLD WS-OLD-CFLD
+              MOVE 'SELECT-OLD-TAB00'  TO WS-CURRENT-STMT
+              EXEC SQL
+                 SELECT VCFLD, CFLD INTO :WS-OLD-VCFLD, :WS-OLD-CFLD
+                 FROM TAB00 WHERE CID = :WS-CID
+              END-EXEC
+
+      *       SQLCODE +100 (NOTFOUND) IS THE ORDINARY CASE ON A CID'S
+      *       FIRST INSERT, NOT A WARNING WORTH LOGGING - ONLY FALL
+      *       INTO THE SHARED CHECK (AND EXC-FILE) FOR ANY OTHER
+      *       NON-ZERO SQLCODE, SO A REAL FAILURE HERE (E.G. -904)
+      *       STILL REJECTS THE RECORD INSTEAD OF FALLING THROUGH INTO
+      *       THE INSERT BELOW.
+              IF SQLCODE = 100
+                 SET WS-SQL-OK TO TRUE
+              ELSE
+                 PERFORM 800-CHECK-SQLCODE
+              END-IF
+
+              IF WS-SQL-HARD-ERROR
+                 MOVE 'SELECT OLD TAB00 FAILED' TO WS-REJECT-REASON
+                 PERFORM 260-REJECT-DRIVER-RECORD
+              ELSE
+                 MOVE 'INSERT-TAB00'     TO WS-CURRENT-STMT
+                 EXEC SQL
+                    INSERT INTO TAB00 (CID, VCFLD, CFLD)
+                      VALUES(:WS-CID, :DRV-VCFLD2, :DRV-CFLD2)
+                 END-EXEC
+                 PERFORM 800-CHECK-SQLCODE
+
+                 DISPLAY 'SELECT SQLCODE : ' SQLCODE
 
+                 IF WS-SQL-HARD-ERROR
+                    MOVE 'TAB00 INSERT FAILED' TO WS-REJECT-REASON
+                    PERFORM 260-REJECT-DRIVER-RECORD
+                 ELSE
+                    ACCEPT WS-AUDIT-TIMESTAMP FROM DATE YYYYMMDD
+                    MOVE 'INSERT-TAB00-AUDIT'  TO WS-CURRENT-STMT
+                    EXEC SQL
+                       INSERT INTO TAB00_AUDIT
+                          (CID, OLD_VCFLD, OLD_CFLD, NEW_VCFLD,
+                           NEW_CFLD, JOB_RUN_ID, AUDIT_TIMESTAMP)
+                          VALUES (:WS-CID, :WS-OLD-VCFLD, :WS-OLD-CFLD,
+                           :DRV-VCFLD2, :DRV-CFLD2, :WS-JOB-RUN-ID,
+                           :WS-AUDIT-TIMESTAMP)
+                    END-EXEC
+                    PERFORM 800-CHECK-SQLCODE
+
+      *             A FAILED AUDIT INSERT LEAVES THE TAB00 ROW WITH NO
+      *             AUDIT TRAIL - EXACTLY THE "WHY DOES THIS CID HAVE
+      *             THIS VALUE" GAP REQUEST 007 EXISTS TO CLOSE - SO
+      *             REJECT THE RECORD RATHER THAN COUNTING IT AS A
+      *             CLEAN ACCEPT AND ADVANCING THE CHECKPOINT PAST IT.
+                    IF WS-SQL-HARD-ERROR
+                       MOVE 'TAB00 AUDIT INSERT FAILED'
+                          TO WS-REJECT-REASON
+                       PERFORM 265-UNDO-TAB00-INSERT
+                       PERFORM 260-REJECT-DRIVER-RECORD
+                    ELSE
+                       MOVE DRV-REFNR TO WS-LAST-CKPT-REFNR
+                       MOVE DRV-CID   TO WS-LAST-CKPT-CID
+                       ADD 1 TO WS-UNITS-SINCE-CKPT
+                          WS-UNITS-DONE-TOTAL
+                       ADD 1 TO WS-LOAD-ACCEPTED-COUNT
+                       PERFORM 900-CHECKPOINT-COMMIT
+                       DISPLAY 'RES: ' T1
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       800-CHECK-SQLCODE.
+      *    SHARED FALL-THROUGH FOR EVERY EXEC SQL BLOCK. SQLCODE = 0
+      *    IS OK, A POSITIVE SQLCODE (E.G. +100 NOTFOUND) IS LOGGED
+      *    AS A WARNING AND THE CALLER DECIDES WHETHER TO CONTINUE, A
+      *    NEGATIVE SQLCODE IS A HARD DATABASE ERROR.
+           IF SQLCODE = 0
+              SET WS-SQL-OK TO TRUE
+           ELSE
+              IF SQLCODE > 0
+                 SET WS-SQL-WARNING TO TRUE
+              ELSE
+                 SET WS-SQL-HARD-ERROR TO TRUE
+              END-IF
+              PERFORM 810-LOG-EXCEPTION
+           END-IF.
+
+       810-LOG-EXCEPTION.
+           IF WS-EXC-FILE-OPEN
+              MOVE WS-CURRENT-STMT TO EXC-STATEMENT
+              MOVE SQLCODE         TO EXC-SQLCODE
+              MOVE T1              TO EXC-REFNR
+              MOVE WS-CID          TO EXC-CID
+              ACCEPT EXC-TIMESTAMP FROM DATE YYYYMMDD
+              WRITE EXC-RECORD
+           END-IF.
+
+       010-INIT-CHECKPOINT.
+      *    ON RESTART, PICK UP THE LAST REFNR/CID THIS JOB SUCCESSFULLY
+      *    COMMITTED SO CALLERS/SCHEDULERS CAN RESUME PAST IT INSTEAD
+      *    OF REPROCESSING THE WHOLE BATCH WINDOW. A CHECKPOINT ONLY
+      *    APPLIES IF IT WAS WRITTEN FOR THE SAME DRIVING FILE THIS
+      *    RUN IS PROCESSING (WS-DRV-FILE-PATH, RESOLVED BY
+      *    007-RESOLVE-DRV-FILE-PATH) - A CHECKPOINT LEFT OVER FROM
+      *    SOME OTHER DRIVING FILE IS IGNORED RATHER THAN TREATED AS
+      *    AN IN-PROGRESS RESTART OF THIS ONE.
+           DISPLAY "TSQL001A_CKPT_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-CKPT-FILE-PATH FROM ENVIRONMENT-VALUE
+
+           IF WS-CKPT-FILE-PATH = SPACES
+              MOVE 'CKPT.DAT' TO WS-CKPT-FILE-PATH
+           END-IF
+
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-FILE-OK
+              PERFORM UNTIL WS-CKPT-FILE-EOF
+                 READ CKPT-FILE
+                    AT END
+                       SET WS-CKPT-FILE-EOF TO TRUE
+                    NOT AT END
+                       IF CKPT-DRV-FILE = WS-DRV-FILE-PATH
+                          SET WS-RESTARTED       TO TRUE
+                          MOVE CKPT-REFNR        TO WS-LAST-CKPT-REFNR
+                          MOVE CKPT-CID          TO WS-LAST-CKPT-CID
+                          MOVE CKPT-UNITS-DONE   TO WS-UNITS-DONE-TOTAL
+                       ELSE
+                          DISPLAY
+                             'IGNORING CHECKPOINT FOR A DIFFERENT '
+                             'DRIVING FILE: ' CKPT-DRV-FILE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CKPT-FILE
+              IF WS-RESTARTED
+                 DISPLAY 'RESTARTING AFTER REFNR/CID: '
+                    WS-LAST-CKPT-REFNR '/' WS-LAST-CKPT-CID
+              END-IF
+           END-IF.
+
+       900-CHECKPOINT-COMMIT.
+      *    COMMIT EVERY WS-COMMIT-INTERVAL UNITS OF WORK INSTEAD OF
+      *    ONLY ONCE AT THE END OF THE RUN.
+           IF WS-UNITS-SINCE-CKPT >= WS-COMMIT-INTERVAL
+              PERFORM 950-FORCE-CHECKPOINT
+           END-IF.
+
+       950-FORCE-CHECKPOINT.
+           MOVE 'COMMIT' TO WS-CURRENT-STMT
+           EXEC SQL
+              COMMIT
+           END-EXEC
+           PERFORM 800-CHECK-SQLCODE
 
-           DISPLAY 'SELECT SQLCODE : ' SQLCODE.
-           
-           IF SQLCODE <> 0 THEN
+      *    IF THE COMMIT ITSELF FAILED, NOTHING SINCE THE LAST
+      *    CHECKPOINT IS ACTUALLY SAFE ON DISK - SAVING THE CHECKPOINT
+      *    ANYWAY WOULD TELL A RESTART TO SKIP PAST RECORDS THAT WERE
+      *    NEVER REALLY COMMITTED. ABORT INSTEAD OF PERSISTING A
+      *    CHECKPOINT THAT LIES ABOUT WHAT MADE IT TO THE DATABASE.
+           IF WS-SQL-HARD-ERROR
+              DISPLAY 'COMMIT FAILED - ABORTING WITHOUT SAVING '
+                 'CHECKPOINT'
               GO TO 100-EXIT
-           END-IF.     
+           END-IF
 
-           DISPLAY 'RES: ' T1.           
+           MOVE 0 TO WS-UNITS-SINCE-CKPT
+           PERFORM 960-SAVE-CHECKPOINT.
 
-           EXEC SQL CONNECT RESET END-EXEC.
+       960-SAVE-CHECKPOINT.
+           MOVE WS-LAST-CKPT-REFNR    TO CKPT-REFNR
+           MOVE WS-LAST-CKPT-CID      TO CKPT-CID
+           MOVE WS-UNITS-DONE-TOTAL   TO CKPT-UNITS-DONE
+           MOVE WS-DRV-FILE-PATH      TO CKPT-DRV-FILE
+           ACCEPT CKPT-TIMESTAMP FROM DATE YYYYMMDD
 
-       100-EXIT. 
-      *       STOP RUN.
\ No newline at end of file
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
\ No newline at end of file
