@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. VLT001A.
+      *****************************************************************
+      *    VLT001A - CREDENTIAL VAULT LOOKUP
+      *
+      *    RESOLVES A DATASRC/DBUSR/DBPWD TRIPLE FOR A GIVEN
+      *    CREDENTIAL-ID (PRIMARY, HISTDB, ...) FROM THE ENCRYPTED
+      *    CREDENTIAL STORE INSTEAD OF PLAINTEXT ENVIRONMENT
+      *    VARIABLES. THE STORE IS MAINTAINED BY THE DBA/SECURITY
+      *    ROTATION JOB (VLTROTAT, OUTSIDE THIS PROGRAM) - CALLERS
+      *    NEVER SEE OR DISPLAY THE CLEAR PASSWORD.
+      *
+      *    THE PATH TO THE CREDENTIAL STORE (NOT A SECRET ITSELF) IS
+      *    TAKEN FROM THE VAULT_CRED_FILE ENVIRONMENT VARIABLE SO A
+      *    ROTATION ONLY REQUIRES REPLACING THAT FILE, NOT EDITING
+      *    JCL/ENVIRONMENT VARIABLES OR RECOMPILING THIS PROGRAM.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VLT-CRED-STORE ASSIGN TO WS-VLT-STORE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VLT-STORE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  VLT-CRED-STORE
+           RECORDING MODE IS F.
+       01  VLT-CRED-STORE-RECORD.
+           05  VLT-STORE-CRED-ID       PIC X(08).
+           05  VLT-STORE-DATASRC       PIC X(64).
+           05  VLT-STORE-DBUSR         PIC X(64).
+      *    THE CIPHERTEXT IS STORED AS ASCII HEX (TWO CHARACTERS PER
+      *    ENCRYPTED BYTE) WITH THE CLEAR-PASSWORD LENGTH RECORDED
+      *    EXPLICITLY IN VLT-STORE-ENC-LEN, NOT AS RAW CIPHER BYTES
+      *    TERMINATED BY A SPACE - A LINE SEQUENTIAL RECORD CANNOT
+      *    SAFELY CARRY ARBITRARY BYTES (AN EMBEDDED CR/LF WOULD
+      *    CORRUPT THE RECORD BOUNDARY) AND X'20' IS A PERFECTLY
+      *    ORDINARY OUTPUT OF THE CIPHER BELOW, NOT A RELIABLE
+      *    END-OF-PASSWORD MARKER.
+           05  VLT-STORE-ENC-DBPWD     PIC X(128).
+           05  VLT-STORE-ENC-LEN       PIC 9(03).
+           05  VLT-STORE-KEY-VERSION   PIC 9(04).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-VLT-STORE-PATH       PIC X(256).
+       01  WS-VLT-STORE-STATUS     PIC XX.
+               88  WS-VLT-STORE-OK          VALUE '00'.
+               88  WS-VLT-STORE-EOF         VALUE '10'.
+
+       01  WS-VLT-FOUND-SW         PIC X(01) VALUE 'N'.
+               88  WS-VLT-FOUND             VALUE 'Y'.
+
+       01  WS-VLT-DEFAULT-KEY      PIC X(32).
+       01  WS-VLT-ROTATION-KEY     PIC X(32).
+       01  WS-VLT-KEY-ENV-NAME     PIC X(32) VALUE SPACES.
+       01  WS-VLT-KEY-VERSION-DSP  PIC 9(04).
+       01  WS-VLT-DW-IX            PIC 9(04) BINARY.
+       01  WS-VLT-DW-KEY-IX        PIC 9(04) BINARY.
+       01  WS-VLT-DW-KEY-LEN       PIC 9(04) BINARY.
+       01  WS-VLT-DW-CIPHER-VAL    PIC 9(03) BINARY.
+       01  WS-VLT-DW-KEY-VAL       PIC 9(03) BINARY.
+       01  WS-VLT-DW-CLEAR-VAL     PIC 9(03) BINARY.
+       01  WS-VLT-DW-HEX-IX        PIC 9(04) BINARY.
+       01  WS-VLT-DW-HEX-CHAR      PIC X(01).
+       01  WS-VLT-DW-HEX-VAL       PIC 9(02) BINARY.
+       01  WS-VLT-DW-HEX-HI        PIC 9(02) BINARY.
+       01  WS-VLT-DW-HEX-LO        PIC 9(02) BINARY.
+
+       LINKAGE SECTION.
+           COPY CPWVLT01.
+
+       PROCEDURE DIVISION USING WS-VLT-REQUEST WS-VLT-RESPONSE.
+
+       000-VLT-MAIN.
+           MOVE SPACES         TO WS-VLT-DATASRC WS-VLT-DBUSR
+                                   WS-VLT-DBPWD WS-VLT-MESSAGE
+           SET WS-VLT-FAILED   TO TRUE
+
+           DISPLAY "VAULT_CRED_FILE" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-VLT-STORE-PATH FROM ENVIRONMENT-VALUE
+           DISPLAY "VAULT_ROTATION_KEY" UPON ENVIRONMENT-NAME
+           ACCEPT  WS-VLT-DEFAULT-KEY FROM ENVIRONMENT-VALUE
+
+           IF WS-VLT-STORE-PATH = SPACES
+               MOVE 'VAULT_CRED_FILE NOT SET' TO WS-VLT-MESSAGE
+               GOBACK
+           END-IF
+
+           PERFORM 100-FIND-CREDENTIAL
+
+           IF WS-VLT-FOUND
+               SET WS-VLT-OK TO TRUE
+               MOVE 'CREDENTIAL RESOLVED' TO WS-VLT-MESSAGE
+           ELSE
+               SET WS-VLT-FAILED TO TRUE
+               STRING 'NO VAULT ENTRY FOR CRED-ID ' WS-VLT-CRED-ID
+                   DELIMITED BY SIZE INTO WS-VLT-MESSAGE
+           END-IF
+
+           GOBACK.
+
+       100-FIND-CREDENTIAL.
+           OPEN INPUT VLT-CRED-STORE
+           IF NOT WS-VLT-STORE-OK
+               MOVE 'CANNOT OPEN VAULT_CRED_FILE' TO WS-VLT-MESSAGE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-VLT-STORE-EOF OR WS-VLT-FOUND
+               READ VLT-CRED-STORE
+                   AT END
+                       SET WS-VLT-STORE-EOF TO TRUE
+                   NOT AT END
+                       IF VLT-STORE-CRED-ID = WS-VLT-CRED-ID
+                           SET WS-VLT-FOUND TO TRUE
+                           MOVE VLT-STORE-DATASRC TO WS-VLT-DATASRC
+                           MOVE VLT-STORE-DBUSR   TO WS-VLT-DBUSR
+                           PERFORM 200-DECRYPT-PASSWORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE VLT-CRED-STORE.
+
+       200-DECRYPT-PASSWORD.
+      *    REVERSIBLE ROTATION-KEY MODULAR ADD/SUBTRACT CIPHER. THE
+      *    CLEAR PASSWORD ONLY EVER EXISTS IN WS-VLT-DBPWD, WHICH IS
+      *    NEVER MOVED TO A DISPLAY OR REPORT FIELD ANYWHERE IN THIS
+      *    PROGRAM OR ITS CALLERS.
+      *
+      *    EACH STORE ENTRY RECORDS THE ROTATION-KEY VERSION IT WAS
+      *    ENCRYPTED UNDER, SO ROTATING VAULT_ROTATION_KEY DOES NOT
+      *    STRAND ENTRIES ENCRYPTED UNDER THE PRIOR KEY WHILE THE
+      *    ROTATION JOB WORKS THROUGH THE STORE. VERSION 0000 (A STORE
+      *    ENTRY THAT PREDATES KEY VERSIONING) USES THE PLAIN
+      *    VAULT_ROTATION_KEY ENV VAR; ANY OTHER VERSION LOOKS UP
+      *    VAULT_ROTATION_KEY_nnnn FOR THAT SPECIFIC KEY.
+           IF VLT-STORE-KEY-VERSION = 0
+              MOVE WS-VLT-DEFAULT-KEY TO WS-VLT-ROTATION-KEY
+           ELSE
+              MOVE VLT-STORE-KEY-VERSION TO WS-VLT-KEY-VERSION-DSP
+              STRING 'VAULT_ROTATION_KEY_' WS-VLT-KEY-VERSION-DSP
+                 DELIMITED BY SIZE INTO WS-VLT-KEY-ENV-NAME
+              DISPLAY WS-VLT-KEY-ENV-NAME UPON ENVIRONMENT-NAME
+              ACCEPT  WS-VLT-ROTATION-KEY FROM ENVIRONMENT-VALUE
+              IF WS-VLT-ROTATION-KEY = SPACES
+                 MOVE WS-VLT-DEFAULT-KEY TO WS-VLT-ROTATION-KEY
+              END-IF
+           END-IF
+
+           MOVE 0 TO WS-VLT-DW-KEY-LEN
+           INSPECT WS-VLT-ROTATION-KEY TALLYING WS-VLT-DW-KEY-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-VLT-DW-KEY-LEN = 0
+               MOVE 1 TO WS-VLT-DW-KEY-LEN
+               MOVE 'X' TO WS-VLT-ROTATION-KEY(1:1)
+           END-IF
+
+           MOVE SPACES              TO WS-VLT-DBPWD
+           MOVE 1                   TO WS-VLT-DW-KEY-IX
+
+      *    THE STORED CIPHERTEXT IS ASCII HEX, TWO CHARACTERS PER
+      *    ENCRYPTED BYTE, WITH THE BYTE COUNT GIVEN EXPLICITLY BY
+      *    VLT-STORE-ENC-LEN - NO SPACE SENTINEL, SO A CIPHER BYTE
+      *    THAT HAPPENS TO DECODE TO X'20' CANNOT TRUNCATE THE
+      *    PASSWORD EARLY.
+           PERFORM VARYING WS-VLT-DW-IX FROM 1 BY 1
+                     UNTIL WS-VLT-DW-IX > VLT-STORE-ENC-LEN
+                        OR WS-VLT-DW-IX > 64
+               COMPUTE WS-VLT-DW-HEX-IX = (WS-VLT-DW-IX - 1) * 2 + 1
+
+               MOVE VLT-STORE-ENC-DBPWD(WS-VLT-DW-HEX-IX:1)
+                   TO WS-VLT-DW-HEX-CHAR
+               PERFORM 210-HEX-CHAR-TO-VAL
+               MOVE WS-VLT-DW-HEX-VAL TO WS-VLT-DW-HEX-HI
+
+               MOVE VLT-STORE-ENC-DBPWD(WS-VLT-DW-HEX-IX + 1:1)
+                   TO WS-VLT-DW-HEX-CHAR
+               PERFORM 210-HEX-CHAR-TO-VAL
+               MOVE WS-VLT-DW-HEX-VAL TO WS-VLT-DW-HEX-LO
+
+               COMPUTE WS-VLT-DW-CIPHER-VAL =
+                   WS-VLT-DW-HEX-HI * 16 + WS-VLT-DW-HEX-LO
+
+               MOVE FUNCTION ORD(WS-VLT-ROTATION-KEY
+                        (WS-VLT-DW-KEY-IX:1))
+                   TO WS-VLT-DW-KEY-VAL
+               COMPUTE WS-VLT-DW-CLEAR-VAL =
+                   FUNCTION MOD(WS-VLT-DW-CIPHER-VAL
+                                - (WS-VLT-DW-KEY-VAL - 1) + 256, 256)
+               MOVE FUNCTION CHAR(WS-VLT-DW-CLEAR-VAL + 1)
+                   TO WS-VLT-DBPWD(WS-VLT-DW-IX:1)
+               ADD 1 TO WS-VLT-DW-KEY-IX
+               IF WS-VLT-DW-KEY-IX > WS-VLT-DW-KEY-LEN
+                   MOVE 1 TO WS-VLT-DW-KEY-IX
+               END-IF
+           END-PERFORM.
+
+       210-HEX-CHAR-TO-VAL.
+      *    DECODE ONE ASCII HEX DIGIT (0-9, UPPERCASE A-F) INTO THE
+      *    0-15 VALUE IT REPRESENTS.
+           IF WS-VLT-DW-HEX-CHAR >= '0' AND WS-VLT-DW-HEX-CHAR <= '9'
+               COMPUTE WS-VLT-DW-HEX-VAL =
+                   FUNCTION ORD(WS-VLT-DW-HEX-CHAR) - FUNCTION ORD('0')
+           ELSE
+               COMPUTE WS-VLT-DW-HEX-VAL =
+                   FUNCTION ORD(WS-VLT-DW-HEX-CHAR) - FUNCTION ORD('A')
+                      + 10
+           END-IF.
+
+       END PROGRAM VLT001A.
